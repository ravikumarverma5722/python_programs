@@ -1,18 +1,144 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Factorial.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL FACTMSTR-FILE ASSIGN TO "FACTMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MS-NUM
+        FILE STATUS IS ws-factmstr-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  FACTMSTR-FILE.
+01  FACTMSTR-REC.
+    05 MS-NUM            PIC 9(2).
+    05 MS-RESULT         PIC 9(30).
+
 WORKING-STORAGE SECTION.
-01 num            PIC 9(2) VALUE 5.
-01 result         PIC 9(18) VALUE 1.
+01  ws-factmstr-status   PIC X(2) VALUE "00".
+01  ws-factmstr-open-sw  PIC X(1) VALUE "N".
+    88 ws-factmstr-open           VALUE "Y".
+01  ws-counter           PIC 9(2) VALUE 0.
+01  ws-num-high          PIC 9(2) VALUE 99.
+01  ws-num-low           PIC 9(2) VALUE 0.
+01  ws-narrow-max        PIC 9(18) VALUE 999999999999999999.
+01  ws-overflow-switch   PIC X(1) VALUE "N".
+    88 ws-overflowed              VALUE "Y".
+01  ws-result-ext        PIC 9(30) COMP-3 VALUE 0.
+
+LINKAGE SECTION.
+COPY FACTLINK.
+
+PROCEDURE DIVISION USING FACT-LINKAGE.
+MainLine.
+    EVALUATE TRUE
+        WHEN LK-FN-TERMINATE
+            PERFORM CloseFactmstr
+        WHEN LK-FN-COMPUTE-ONLINE
+            PERFORM ValidateAndComputeOnline
+        WHEN OTHER
+            PERFORM ValidateAndCompute
+    END-EVALUATE
+    GOBACK.
+
+ValidateAndCompute.
+    SET LK-SUCCESS TO TRUE
+    SET LK-STANDARD-PRECISION TO TRUE
+    MOVE 0 TO LK-RESULT-EXT
+    IF LK-NUM > ws-num-high OR LK-NUM < ws-num-low
+        SET LK-INVALID-NUM TO TRUE
+    ELSE
+        PERFORM OpenFactmstrIfNeeded
+        PERFORM ComputeOrLookup
+    END-IF.
+
+ValidateAndComputeOnline.
+    *> CICS callers never touch FACTMSTR: VSAM access under CICS has to
+    *> go through EXEC CICS FILE, not this program's native COBOL I/O,
+    *> so the online path computes fresh every time and skips the cache.
+    SET LK-SUCCESS TO TRUE
+    SET LK-STANDARD-PRECISION TO TRUE
+    MOVE 0 TO LK-RESULT-EXT
+    IF LK-NUM > ws-num-high OR LK-NUM < ws-num-low
+        SET LK-INVALID-NUM TO TRUE
+    ELSE
+        PERFORM ComputeOnly
+    END-IF.
+
+ComputeOnly.
+    MOVE "N" TO ws-overflow-switch
+    MOVE 0 TO ws-result-ext
+    MOVE 1 TO LK-RESULT
+    PERFORM FactorialCalc VARYING ws-counter FROM LK-NUM BY -1 UNTIL ws-counter = 0
+    PERFORM SetExtendedFromSwitch.
 
-PROCEDURE DIVISION.
-    PERFORM FactorialCalc VARYING num FROM num BY -1 UNTIL num = 0
-    DISPLAY "The factorial of " num " is " result
-    STOP RUN.
+OpenFactmstrIfNeeded.
+    IF NOT ws-factmstr-open
+        OPEN I-O FACTMSTR-FILE
+        IF ws-factmstr-status = "35"
+            OPEN OUTPUT FACTMSTR-FILE
+            CLOSE FACTMSTR-FILE
+            OPEN I-O FACTMSTR-FILE
+        END-IF
+        MOVE "Y" TO ws-factmstr-open-sw
+    END-IF.
+
+ComputeOrLookup.
+    MOVE LK-NUM TO MS-NUM
+    MOVE "N" TO ws-overflow-switch
+    MOVE 0 TO ws-result-ext
+    READ FACTMSTR-FILE
+        INVALID KEY
+            MOVE 1 TO LK-RESULT
+            PERFORM FactorialCalc VARYING ws-counter FROM LK-NUM BY -1 UNTIL ws-counter = 0
+            MOVE LK-NUM TO MS-NUM
+            IF ws-overflowed
+                MOVE ws-result-ext TO MS-RESULT
+            ELSE
+                MOVE LK-RESULT TO MS-RESULT
+            END-IF
+            WRITE FACTMSTR-REC
+            IF ws-factmstr-status NOT = "00"
+                DISPLAY "FACTMSTR WRITE FAILED - STATUS " ws-factmstr-status
+            END-IF
+            PERFORM SetExtendedFromSwitch
+        NOT INVALID KEY
+            PERFORM SetResultFromCache
+    END-READ.
 
 FactorialCalc.
-    IF num = 0
-        MOVE 1 TO result
+    IF ws-overflowed
+        MULTIPLY ws-counter BY ws-result-ext
     ELSE
-        MULTIPLY result BY num
+        MULTIPLY ws-counter BY LK-RESULT
+            ON SIZE ERROR
+                MOVE LK-RESULT TO ws-result-ext
+                MULTIPLY ws-counter BY ws-result-ext
+                MOVE "Y" TO ws-overflow-switch
+        END-MULTIPLY
+    END-IF.
+
+SetExtendedFromSwitch.
+    IF ws-overflowed
+        MOVE ws-result-ext TO LK-RESULT-EXT
+        SET LK-EXTENDED-PRECISION TO TRUE
+        MOVE 0 TO LK-RESULT
+    END-IF.
+
+SetResultFromCache.
+    IF MS-RESULT > ws-narrow-max
+        MOVE MS-RESULT TO LK-RESULT-EXT
+        SET LK-EXTENDED-PRECISION TO TRUE
+        MOVE 0 TO LK-RESULT
+    ELSE
+        MOVE MS-RESULT TO LK-RESULT
+    END-IF.
+
+CloseFactmstr.
+    IF ws-factmstr-open
+        CLOSE FACTMSTR-FILE
+        MOVE "N" TO ws-factmstr-open-sw
+    END-IF.
