@@ -0,0 +1,98 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FACTCICS.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY FACTMAP.
+COPY FACTLINK.
+
+01  ws-num-low           PIC 9(2) VALUE 0.
+01  ws-num-high          PIC 9(2) VALUE 20.
+01  ws-num               PIC 9(2) VALUE 0.
+01  ws-resp              PIC S9(8) COMP.
+01  ws-ext-display-max   PIC 9(30) VALUE 99999999999999999999.
+01  ws-result-ext-disp   PIC Z(19)9.
+01  ws-result-disp       PIC Z(17)9.
+
+PROCEDURE DIVISION.
+MainLine.
+    EXEC CICS HANDLE CONDITION
+        MAPFAIL(NoInputYet)
+        ERROR(AbendHandler)
+    END-EXEC
+
+    EXEC CICS RECEIVE MAP('FACTMAP') MAPSET('FACTSET')
+        INTO(FACTMAPI)
+    END-EXEC
+
+    MOVE SPACES TO ERRMSGO
+    MOVE SPACES TO RESULTO
+
+    IF NUML = 0
+        MOVE "PLEASE ENTER A NUM VALUE" TO ERRMSGO
+    ELSE
+        MOVE NUMI TO ws-num
+        PERFORM ValidateAndLookup
+    END-IF
+
+    PERFORM SendMap
+
+    EXEC CICS RETURN
+        TRANSID('FACT')
+        COMMAREA(FACT-LINKAGE)
+    END-EXEC.
+
+ValidateAndLookup.
+    IF ws-num > ws-num-high OR ws-num < ws-num-low
+        MOVE "NUM MUST BE BETWEEN 0 AND 20" TO ERRMSGO
+    ELSE
+        SET LK-FN-COMPUTE-ONLINE TO TRUE
+        MOVE ws-num TO LK-NUM
+        EXEC CICS LINK PROGRAM('Factorial')
+            COMMAREA(FACT-LINKAGE)
+            LENGTH(LENGTH OF FACT-LINKAGE)
+            RESP(ws-resp)
+        END-EXEC
+        IF ws-resp NOT = DFHRESP(NORMAL)
+            MOVE "FACTORIAL PROGRAM LINK FAILED" TO ERRMSGO
+        ELSE
+            IF LK-SUCCESS
+                IF LK-EXTENDED-PRECISION
+                    IF LK-RESULT-EXT > ws-ext-display-max
+                        MOVE SPACES TO RESULTO
+                        MOVE "RESULT TOO LARGE TO DISPLAY (EXT)" TO ERRMSGO
+                    ELSE
+                        MOVE LK-RESULT-EXT TO ws-result-ext-disp
+                        MOVE ws-result-ext-disp TO RESULTO
+                    END-IF
+                ELSE
+                    MOVE LK-RESULT TO ws-result-disp
+                    MOVE ws-result-disp TO RESULTO
+                END-IF
+            ELSE
+                MOVE "NUM REJECTED BY FACTORIAL LOGIC" TO ERRMSGO
+            END-IF
+        END-IF
+    END-IF.
+
+SendMap.
+    EXEC CICS SEND MAP('FACTMAP') MAPSET('FACTSET')
+        FROM(FACTMAPO)
+        ERASE
+    END-EXEC.
+
+NoInputYet.
+    MOVE SPACES TO FACTMAPO
+    EXEC CICS SEND MAP('FACTMAP') MAPSET('FACTSET')
+        FROM(FACTMAPO)
+        ERASE
+    END-EXEC
+    EXEC CICS RETURN
+        TRANSID('FACT')
+    END-EXEC.
+
+AbendHandler.
+    MOVE "AN UNEXPECTED ERROR OCCURRED" TO ERRMSGO
+    PERFORM SendMap
+    EXEC CICS RETURN
+    END-EXEC.
