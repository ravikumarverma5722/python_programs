@@ -0,0 +1,25 @@
+*> BMS symbolic map for mapset FACTSET, map FACTMAP.
+*> Generated by hand to match bms/FACTMAP.bms (DFHMDF field order).
+01  FACTMAPI.
+    05 FILLER           PIC X(12).
+    05 NUML              PIC S9(4) COMP.
+    05 NUMF              PIC X.
+    05 NUMA              PIC X.
+    05 NUMI              PIC X(2).
+    05 RESULTL           PIC S9(4) COMP.
+    05 RESULTF           PIC X.
+    05 RESULTA           PIC X.
+    05 RESULTI           PIC X(20).
+    05 ERRMSGL           PIC S9(4) COMP.
+    05 ERRMSGF           PIC X.
+    05 ERRMSGA           PIC X.
+    05 ERRMSGI           PIC X(79).
+
+01  FACTMAPO REDEFINES FACTMAPI.
+    05 FILLER           PIC X(12).
+    05 FILLER           PIC X(4).
+    05 NUMO              PIC X(2).
+    05 FILLER           PIC X(4).
+    05 RESULTO           PIC X(20).
+    05 FILLER           PIC X(4).
+    05 ERRMSGO           PIC X(79).
