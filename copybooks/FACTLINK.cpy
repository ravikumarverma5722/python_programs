@@ -0,0 +1,14 @@
+01  FACT-LINKAGE.
+    05 LK-FUNCTION-CODE  PIC X(1).
+       88 LK-FN-COMPUTE          VALUE "C".
+       88 LK-FN-COMPUTE-ONLINE   VALUE "O".
+       88 LK-FN-TERMINATE        VALUE "T".
+    05 LK-NUM            PIC 9(2).
+    05 LK-RESULT         PIC 9(18).
+    05 LK-RESULT-EXT     PIC 9(30).
+    05 LK-EXTENDED-FLAG  PIC X(1).
+       88 LK-EXTENDED-PRECISION  VALUE "Y".
+       88 LK-STANDARD-PRECISION  VALUE "N".
+    05 LK-RETURN-CODE    PIC 9(2).
+       88 LK-SUCCESS             VALUE 0.
+       88 LK-INVALID-NUM         VALUE 1.
