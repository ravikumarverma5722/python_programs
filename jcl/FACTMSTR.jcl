@@ -0,0 +1,24 @@
+//FACTMSTR JOB  (ACCTNO),'FACTMSTR ALLOCATE',CLASS=A,MSGCLASS=X
+//*
+//* One-time allocation of the FACTMSTR KSDS cache (request 005).
+//* Run this before the first execution of FACTBAT.jcl; a real VSAM
+//* cluster has to be IDCAMS-defined up front -- unlike a sequential
+//* file, FactBatch/Factorial's OPEN cannot create it on the fly.
+//* Re-running this job against an already-defined cluster fails with
+//* a duplicate-name condition, which is expected -- it is not meant
+//* to be part of the nightly schedule.
+//*
+//DEFMSTR  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.FACTORIAL.FACTMSTR)    -
+         INDEXED                                   -
+         KEYS(2 0)                                 -
+         RECORDSIZE(32 32)                         -
+         FREESPACE(10 10)                          -
+         SHAREOPTIONS(2 3)                         -
+         VOLUMES(VOLSER1))                         -
+         DATA (NAME(PROD.FACTORIAL.FACTMSTR.DATA)) -
+         INDEX(NAME(PROD.FACTORIAL.FACTMSTR.INDEX))
+  SET MAXCC = 0
+/*
