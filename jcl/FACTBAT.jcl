@@ -0,0 +1,26 @@
+//FACTBAT  JOB  (ACCTNO),'FACTORIAL BATCH',CLASS=A,MSGCLASS=X
+//*
+//* Nightly factorial batch run. PARM drives the NUM window and the
+//* run mode instead of a recompile:
+//*   cols 1-2  low end of the NUM range to process this run
+//*   cols 3-4  high end of the NUM range to process this run
+//*   col  5    run mode: C = compute and write FACTRPT/FACTLOG,
+//*                       V = validate only (range-check and count,
+//*                           no FACTRPT detail lines or FACTLOG entries)
+//* Example below processes NUM 00-20 in full compute-and-report mode.
+//* FACTMSTR is the KSDS cache from request 005 -- it is allocated
+//* once by FACTMSTR.jcl (IDCAMS DEFINE CLUSTER) and shared SHR across
+//* every run of this job after that; this step does not define it.
+//*
+//STEP1    EXEC PGM=FACTBAT,PARM='0020C'
+//STEPLIB  DD   DSN=PROD.FACTORIAL.LOADLIB,DISP=SHR
+//FACTIN   DD   DSN=PROD.FACTORIAL.FACTIN,DISP=SHR
+//FACTRPT  DD   SYSOUT=*
+//FACTREJ  DD   DSN=PROD.FACTORIAL.FACTREJ,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=40)
+//FACTCKPT DD   DSN=PROD.FACTORIAL.FACTCKPT,DISP=SHR
+//FACTLOG  DD   DSN=PROD.FACTORIAL.FACTLOG,DISP=MOD
+//FACTMSTR DD   DSN=PROD.FACTORIAL.FACTMSTR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
