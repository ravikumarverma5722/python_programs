@@ -0,0 +1,407 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FactBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FACTIN-FILE ASSIGN TO "FACTIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-factin-status.
+    SELECT FACTRPT-FILE ASSIGN TO "FACTRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-factrpt-status.
+    SELECT FACTREJ-FILE ASSIGN TO "FACTREJ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-factrej-status.
+    SELECT OPTIONAL FACTCKPT-FILE ASSIGN TO "FACTCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-factckpt-status.
+    SELECT OPTIONAL FACTLOG-FILE ASSIGN TO "FACTLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-factlog-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FACTIN-FILE
+    RECORD CONTAINS 10 CHARACTERS.
+01  FACTIN-REC.
+    05 FI-REQUEST-ID    PIC X(6).
+    05 FI-NUM           PIC 9(2).
+    05 FILLER           PIC X(2).
+
+FD  FACTRPT-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+01  FACTRPT-REC         PIC X(80).
+
+FD  FACTREJ-FILE
+    RECORD CONTAINS 40 CHARACTERS.
+01  FACTREJ-REC.
+    05 FR-REQUEST-ID    PIC X(6).
+    05 FR-NUM           PIC 9(2).
+    05 FR-REASON-CODE   PIC X(4).
+    05 FR-REASON-TEXT   PIC X(28).
+
+FD  FACTCKPT-FILE
+    RECORD CONTAINS 12 CHARACTERS.
+01  FACTCKPT-REC.
+    05 CK-LAST-SEQ       PIC 9(6).
+    05 CK-LAST-REQUEST-ID PIC X(6).
+
+FD  FACTLOG-FILE
+    RECORD CONTAINS 68 CHARACTERS.
+01  FACTLOG-REC.
+    05 LG-REQUEST-ID    PIC X(6).
+    05 LG-NUM           PIC 9(2).
+    05 LG-RESULT        PIC 9(30).
+    05 LG-OPERATOR-ID   PIC X(8).
+    05 LG-TIMESTAMP     PIC X(21).
+    05 LG-EXT-FLAG      PIC X(1).
+
+WORKING-STORAGE SECTION.
+01  ws-factin-status    PIC X(2)  VALUE "00".
+01  ws-factrpt-status   PIC X(2)  VALUE "00".
+01  ws-factrej-status   PIC X(2)  VALUE "00".
+01  ws-factckpt-status  PIC X(2)  VALUE "00".
+01  ws-factlog-status   PIC X(2)  VALUE "00".
+01  ws-operator-id      PIC X(8)  VALUE "BATCH".
+01  ws-env-user         PIC X(8)  VALUE SPACES.
+01  ws-eof-switch       PIC X(1)  VALUE "N".
+    88 ws-eof-factin              VALUE "Y".
+01  num                 PIC 9(2)  VALUE 0.
+01  result              PIC 9(18) VALUE 1.
+01  result-ext          PIC 9(30) VALUE 0.
+01  ws-extended-switch  PIC X(1)  VALUE "N".
+    88 ws-extended-result         VALUE "Y".
+
+01  ws-lines-on-page    PIC 9(2)  VALUE 0.
+01  ws-lines-per-page   PIC 9(2)  VALUE 50.
+01  ws-page-count       PIC 9(4)  VALUE 0.
+01  ws-record-count     PIC 9(6)  VALUE 0.
+
+01  ws-num-low          PIC 9(2)  VALUE 0.
+01  ws-num-high         PIC 9(2)  VALUE 99.
+01  ws-valid-switch     PIC X(1)  VALUE "Y".
+    88 ws-num-valid               VALUE "Y".
+01  ws-reject-code      PIC X(4)  VALUE SPACES.
+01  ws-reject-text      PIC X(28) VALUE SPACES.
+01  ws-reject-count     PIC 9(6)  VALUE 0.
+
+01  ws-records-read     PIC 9(6)  VALUE 0.
+01  ws-restart-seq      PIC 9(6)  VALUE 0.
+01  ws-ckpt-interval    PIC 9(4)  VALUE 10.
+
+01  ws-window-low       PIC 9(2)  VALUE 0.
+01  ws-window-high      PIC 9(2)  VALUE 20.
+01  ws-run-mode         PIC X(1)  VALUE "C".
+    88 ws-mode-validate-only    VALUE "V".
+    88 ws-mode-compute-report   VALUE "C".
+
+COPY FACTLINK.
+
+01  ws-run-date.
+    05 ws-run-yyyy      PIC 9(4).
+    05 ws-run-mm        PIC 9(2).
+    05 ws-run-dd        PIC 9(2).
+
+01  ws-heading-1.
+    05 FILLER           PIC X(20) VALUE "FACTORIAL REPORT".
+    05 FILLER           PIC X(10) VALUE "RUN DATE: ".
+    05 hd-run-mm        PIC 9(2).
+    05 FILLER           PIC X(1)  VALUE "/".
+    05 hd-run-dd        PIC 9(2).
+    05 FILLER           PIC X(1)  VALUE "/".
+    05 hd-run-yyyy      PIC 9(4).
+    05 FILLER           PIC X(10) VALUE SPACES.
+    05 FILLER           PIC X(6)  VALUE "PAGE: ".
+    05 hd-page-no       PIC ZZZ9.
+
+01  ws-heading-2.
+    05 FILLER           PIC X(10) VALUE "REQUEST-ID".
+    05 FILLER           PIC X(4)  VALUE SPACES.
+    05 FILLER           PIC X(11) VALUE "INPUT VALUE".
+    05 FILLER           PIC X(4)  VALUE SPACES.
+    05 FILLER           PIC X(6)  VALUE "RESULT".
+    05 FILLER           PIC X(25) VALUE SPACES.
+    05 FILLER           PIC X(3)  VALUE "EXT".
+
+01  ws-detail-line.
+    05 dl-request-id    PIC X(10).
+    05 FILLER           PIC X(4)  VALUE SPACES.
+    05 dl-num           PIC Z9.
+    05 FILLER           PIC X(13) VALUE SPACES.
+    05 dl-result        PIC Z(29)9.
+    05 FILLER           PIC X(1)  VALUE SPACES.
+    05 dl-ext-flag      PIC X(3).
+
+01  ws-trailer-line.
+    05 FILLER           PIC X(20) VALUE "RECORDS PROCESSED: ".
+    05 tl-record-count  PIC ZZZ,ZZ9.
+    05 FILLER           PIC X(12) VALUE "  REJECTED: ".
+    05 tl-reject-count  PIC ZZZ,ZZ9.
+
+LINKAGE SECTION.
+01  LK-PARM-AREA.
+    05 LK-PARM-LEN       PIC S9(4) COMP.
+    05 LK-PARM-TEXT.
+        10 LK-PARM-LOW    PIC 9(2).
+        10 LK-PARM-HIGH   PIC 9(2).
+        10 LK-PARM-MODE   PIC X(1).
+        10 FILLER         PIC X(73).
+
+PROCEDURE DIVISION USING LK-PARM-AREA.
+MainLine.
+    PERFORM InitRun
+    PERFORM ParseParm
+    PERFORM CheckRestart
+    OPEN INPUT FACTIN-FILE
+    IF ws-factin-status NOT = "00"
+        DISPLAY "FACTIN OPEN FAILED - STATUS " ws-factin-status
+        STOP RUN
+    END-IF
+    OPEN OUTPUT FACTRPT-FILE
+    IF ws-factrpt-status NOT = "00"
+        DISPLAY "FACTRPT OPEN FAILED - STATUS " ws-factrpt-status
+        STOP RUN
+    END-IF
+    OPEN OUTPUT FACTREJ-FILE
+    IF ws-factrej-status NOT = "00"
+        DISPLAY "FACTREJ OPEN FAILED - STATUS " ws-factrej-status
+        STOP RUN
+    END-IF
+    OPEN EXTEND FACTLOG-FILE
+    IF ws-factlog-status NOT = "00"
+        DISPLAY "FACTLOG OPEN FAILED - STATUS " ws-factlog-status
+    END-IF
+    PERFORM WriteHeadings
+    PERFORM ReadFactin
+    IF ws-restart-seq > 0
+        PERFORM SkipToRestartPoint
+    END-IF
+    PERFORM UNTIL ws-eof-factin
+        MOVE FI-NUM TO num
+        PERFORM ValidateNum
+        IF ws-num-valid
+            IF num >= ws-window-low AND num <= ws-window-high
+                IF ws-mode-validate-only
+                    ADD 1 TO ws-record-count
+                ELSE
+                    PERFORM CallFactorial
+                    IF ws-num-valid
+                        PERFORM WriteDetailLine
+                        PERFORM WriteAuditLog
+                        ADD 1 TO ws-record-count
+                    ELSE
+                        ADD 1 TO ws-reject-count
+                    END-IF
+                END-IF
+            END-IF
+        ELSE
+            PERFORM WriteRejectRecord
+            ADD 1 TO ws-reject-count
+        END-IF
+        PERFORM CheckpointIfDue
+        PERFORM ReadFactin
+    END-PERFORM
+    PERFORM WriteTrailer
+    PERFORM ResetCheckpoint
+    PERFORM TerminateFactorial
+    CLOSE FACTIN-FILE
+    CLOSE FACTRPT-FILE
+    CLOSE FACTREJ-FILE
+    CLOSE FACTLOG-FILE
+    STOP RUN.
+
+InitRun.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD
+    ACCEPT ws-env-user FROM ENVIRONMENT "USER"
+    IF ws-env-user NOT = SPACES
+        MOVE ws-env-user TO ws-operator-id
+    END-IF.
+
+ParseParm.
+    IF ADDRESS OF LK-PARM-AREA = NULL OR LK-PARM-LEN < 5
+        MOVE ws-num-low TO ws-window-low
+        MOVE ws-num-high TO ws-window-high
+        MOVE "C" TO ws-run-mode
+    ELSE
+        MOVE LK-PARM-LOW TO ws-window-low
+        MOVE LK-PARM-HIGH TO ws-window-high
+        MOVE LK-PARM-MODE TO ws-run-mode
+    END-IF.
+
+CallFactorial.
+    SET LK-FN-COMPUTE TO TRUE
+    MOVE num TO LK-NUM
+    CALL "Factorial" USING FACT-LINKAGE
+    IF LK-SUCCESS
+        IF LK-EXTENDED-PRECISION
+            MOVE LK-RESULT-EXT TO result-ext
+            MOVE "Y" TO ws-extended-switch
+        ELSE
+            MOVE LK-RESULT TO result
+            MOVE "N" TO ws-extended-switch
+        END-IF
+    ELSE
+        MOVE "N" TO ws-valid-switch
+        MOVE "R001" TO ws-reject-code
+        MOVE "NUM REJECTED BY FACTORIAL" TO ws-reject-text
+        PERFORM WriteRejectRecord
+    END-IF.
+
+TerminateFactorial.
+    SET LK-FN-TERMINATE TO TRUE
+    CALL "Factorial" USING FACT-LINKAGE.
+
+CheckRestart.
+    MOVE 0 TO ws-restart-seq
+    OPEN INPUT FACTCKPT-FILE
+    IF ws-factckpt-status = "00"
+        READ FACTCKPT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CK-LAST-SEQ TO ws-restart-seq
+        END-READ
+    END-IF
+    CLOSE FACTCKPT-FILE.
+
+SkipToRestartPoint.
+    PERFORM UNTIL ws-records-read > ws-restart-seq OR ws-eof-factin
+        PERFORM ReadFactin
+    END-PERFORM.
+
+CheckpointIfDue.
+    IF FUNCTION MOD(ws-records-read, ws-ckpt-interval) = 0
+        PERFORM WriteCheckpoint
+    END-IF.
+
+WriteCheckpoint.
+    OPEN OUTPUT FACTCKPT-FILE
+    MOVE ws-records-read TO CK-LAST-SEQ
+    MOVE FI-REQUEST-ID TO CK-LAST-REQUEST-ID
+    WRITE FACTCKPT-REC
+    IF ws-factckpt-status NOT = "00"
+        DISPLAY "FACTCKPT WRITE FAILED - STATUS " ws-factckpt-status
+    END-IF
+    CLOSE FACTCKPT-FILE.
+
+ResetCheckpoint.
+    OPEN OUTPUT FACTCKPT-FILE
+    MOVE 0 TO CK-LAST-SEQ
+    MOVE SPACES TO CK-LAST-REQUEST-ID
+    WRITE FACTCKPT-REC
+    IF ws-factckpt-status NOT = "00"
+        DISPLAY "FACTCKPT WRITE FAILED - STATUS " ws-factckpt-status
+    END-IF
+    CLOSE FACTCKPT-FILE.
+
+ReadFactin.
+    READ FACTIN-FILE
+        AT END
+            SET ws-eof-factin TO TRUE
+        NOT AT END
+            ADD 1 TO ws-records-read
+    END-READ.
+
+ValidateNum.
+    SET ws-num-valid TO TRUE
+    MOVE SPACES TO ws-reject-code
+    MOVE SPACES TO ws-reject-text
+    IF num > ws-num-high
+        MOVE "N" TO ws-valid-switch
+        MOVE "R001" TO ws-reject-code
+        MOVE "NUM EXCEEDS MAXIMUM OF 99" TO ws-reject-text
+    ELSE
+        *> num/FI-NUM are unsigned PIC 9(2), so this can never fire
+        *> today; kept because request 002 calls for an explicit
+        *> below-zero check and a signed/widened NUM is the only
+        *> way this would ever trip.
+        IF num < ws-num-low
+            MOVE "N" TO ws-valid-switch
+            MOVE "R002" TO ws-reject-code
+            MOVE "NUM BELOW MINIMUM OF 0" TO ws-reject-text
+        END-IF
+    END-IF.
+
+WriteHeadings.
+    MOVE ws-run-mm TO hd-run-mm
+    MOVE ws-run-dd TO hd-run-dd
+    MOVE ws-run-yyyy TO hd-run-yyyy
+    ADD 1 TO ws-page-count
+    MOVE ws-page-count TO hd-page-no
+    MOVE ws-heading-1 TO FACTRPT-REC
+    WRITE FACTRPT-REC
+    PERFORM CheckFactrptStatus
+    MOVE ws-heading-2 TO FACTRPT-REC
+    WRITE FACTRPT-REC
+    PERFORM CheckFactrptStatus
+    MOVE SPACES TO FACTRPT-REC
+    WRITE FACTRPT-REC
+    PERFORM CheckFactrptStatus
+    MOVE 0 TO ws-lines-on-page.
+
+WriteDetailLine.
+    IF ws-lines-on-page >= ws-lines-per-page
+        PERFORM WriteHeadings
+    END-IF
+    MOVE FI-REQUEST-ID TO dl-request-id
+    MOVE FI-NUM TO dl-num
+    IF ws-extended-result
+        MOVE result-ext TO dl-result
+        MOVE "EXT" TO dl-ext-flag
+    ELSE
+        MOVE result TO dl-result
+        MOVE SPACES TO dl-ext-flag
+    END-IF
+    MOVE ws-detail-line TO FACTRPT-REC
+    WRITE FACTRPT-REC
+    PERFORM CheckFactrptStatus
+    ADD 1 TO ws-lines-on-page.
+
+WriteTrailer.
+    MOVE SPACES TO FACTRPT-REC
+    WRITE FACTRPT-REC
+    PERFORM CheckFactrptStatus
+    MOVE ws-record-count TO tl-record-count
+    MOVE ws-reject-count TO tl-reject-count
+    MOVE ws-trailer-line TO FACTRPT-REC
+    WRITE FACTRPT-REC
+    PERFORM CheckFactrptStatus.
+
+WriteAuditLog.
+    MOVE FI-REQUEST-ID TO LG-REQUEST-ID
+    MOVE num TO LG-NUM
+    IF ws-extended-result
+        MOVE result-ext TO LG-RESULT
+        MOVE "Y" TO LG-EXT-FLAG
+    ELSE
+        MOVE result TO LG-RESULT
+        MOVE "N" TO LG-EXT-FLAG
+    END-IF
+    MOVE ws-operator-id TO LG-OPERATOR-ID
+    MOVE FUNCTION CURRENT-DATE TO LG-TIMESTAMP
+    WRITE FACTLOG-REC
+    PERFORM CheckFactlogStatus.
+
+CheckFactrptStatus.
+    IF ws-factrpt-status NOT = "00"
+        DISPLAY "FACTRPT WRITE FAILED - STATUS " ws-factrpt-status
+        STOP RUN
+    END-IF.
+
+CheckFactlogStatus.
+    IF ws-factlog-status NOT = "00"
+        DISPLAY "FACTLOG WRITE FAILED - STATUS " ws-factlog-status
+        STOP RUN
+    END-IF.
+
+WriteRejectRecord.
+    MOVE FI-REQUEST-ID TO FR-REQUEST-ID
+    MOVE num TO FR-NUM
+    MOVE ws-reject-code TO FR-REASON-CODE
+    MOVE ws-reject-text TO FR-REASON-TEXT
+    WRITE FACTREJ-REC
+    IF ws-factrej-status NOT = "00"
+        DISPLAY "FACTREJ WRITE FAILED - STATUS " ws-factrej-status
+        STOP RUN
+    END-IF.
