@@ -0,0 +1,40 @@
+FACTSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+FACTMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='FACTORIAL LOOKUP'
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=16,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='ENTER NUM (0-20)'
+NUM      DFHMDF POS=(4,18),                                            X
+               LENGTH=2,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                 X
+               PICIN='99',                                            X
+               PICOUT='99'
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=9,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='RESULT IS'
+RESULT   DFHMDF POS=(6,11),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,NUM)
+*
+ERRMSG   DFHMDF POS=(22,1),                                            X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
